@@ -12,8 +12,17 @@
            SELECT IDX-FILE ASSIGN TO IOINDEX
                            STATUS ST-IDXFILE
                            ORGANIZATION INDEXED
-                           ACCESS RANDOM
+                           ACCESS DYNAMIC
                            RECORD KEY IDX-KEY.
+           SELECT LIST-FILE ASSIGN TO LISTOUT
+                           STATUS ST-LISTFILE.
+           SELECT SCAN-FILE ASSIGN TO IDXSCAN
+                           STATUS ST-SCANFILE.
+           SELECT HIST-FILE ASSIGN TO IOHIST
+                           STATUS ST-HISTFILE
+                           ORGANIZATION INDEXED
+                           ACCESS RANDOM
+                           RECORD KEY HIST-KEY.
        DATA DIVISION.
        FILE SECTION.
        FD IDX-FILE.
@@ -23,22 +32,97 @@
            03 IDX-EXC              PIC S9(3) COMP.
            03 IDX-NAME             PIC X(15).
            03 IDX-SURNAME          PIC X(15).
+      *    IDX-DATE and IDX-LAST-ACCR are both a reduced CYYMMDD
+      *    value - a century digit (0=1900s, 1=2000s, ...) followed
+      *    by 2-digit year/month/day, NOT a plain 8-digit CCYYMMDD -
+      *    add 19000000 to get the full CCYYMMDD date back out.
            03 IDX-DATE             PIC S9(7) COMP-3.
            03 IDX-BALANCE          PIC S9(15) COMP-3.
+           03 IDX-LAST-ACCR        PIC S9(7) COMP-3.
+       FD LIST-FILE RECORDING MODE F.
+       01 LIST-REC.
+           03 LIST-ID              PIC 9(05).
+           03 LIST-FILL-1          PIC X(01).
+           03 LIST-NAME            PIC X(15).
+           03 LIST-FILL-2          PIC X(01).
+           03 LIST-SURNAME         PIC X(15).
+           03 LIST-FILL-3          PIC X(01).
+           03 LIST-EXC             PIC S9(03).
+           03 LIST-FILL-4          PIC X(01).
+           03 LIST-DATE            PIC S9(07).
+           03 LIST-FILL-5          PIC X(01).
+           03 LIST-BALANCE         PIC S9(15).
+      *****************************************************************
+      * SCAN-FILE is the internal counterpart to LIST-FILE - a full,
+      * unformatted dump of every IDX-FILE field (including the
+      * accrual-tracking IDX-LAST-ACCR) for a batch program such as
+      * PBINTACR to read back, instead of that program opening
+      * IDX-FILE itself and holding a second connector on it while
+      * PBSUB has its own open.
+      *****************************************************************
+       FD SCAN-FILE RECORDING MODE F.
+       01 SCAN-REC.
+           03 SCAN-ID              PIC 9(05).
+           03 SCAN-NAME            PIC X(15).
+           03 SCAN-SURNAME         PIC X(15).
+           03 SCAN-EXC             PIC S9(03).
+           03 SCAN-DATE            PIC S9(07).
+           03 SCAN-LAST-ACCR       PIC S9(07).
+           03 SCAN-BALANCE         PIC S9(15).
+       FD HIST-FILE.
+       01 HIST-REC.
+           03 HIST-KEY.
+                05 HIST-ID         PIC S9(5) COMP-3.
+                05 HIST-TS         PIC X(21).
+           03 HIST-FUNC            PIC 9(01).
+           03 HIST-OLD-NAME        PIC X(15).
+           03 HIST-OLD-SURNAME     PIC X(15).
+           03 HIST-OLD-EXC         PIC S9(3) COMP.
+           03 HIST-OLD-DATE        PIC S9(7) COMP-3.
+           03 HIST-OLD-BALANCE     PIC S9(15) COMP-3.
+           03 HIST-NEW-NAME        PIC X(15).
+           03 HIST-NEW-SURNAME     PIC X(15).
+           03 HIST-NEW-EXC         PIC S9(3) COMP.
+           03 HIST-NEW-DATE        PIC S9(7) COMP-3.
+           03 HIST-NEW-BALANCE     PIC S9(15) COMP-3.
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREA.
            03 ST-IDXFILE           PIC 9(02).
               88 ST-IDXFILE-OK     VALUE 00 97.
               88 ST-IDXFILE-EOF    VALUE 10.
+           03 ST-LISTFILE          PIC 9(02).
+              88 ST-LISTFILE-OK    VALUE 00.
+           03 ST-SCANFILE          PIC 9(02).
+              88 ST-SCANFILE-OK    VALUE 00.
+           03 ST-HISTFILE          PIC 9(02).
+              88 ST-HISTFILE-OK    VALUE 00 97.
            03 WS-ID                   PIC S9(05) COMP-3.
-           03 WS-COUNTER              PIC S9(02).
-           03 WS-COUNTER-J            PIC S9(02).
            03 WS-DESC-1               PIC X(09).
            03 WS-DESC-2               PIC X(96).
            03 WS-FNAME-FROM           PIC X(15).
            03 WS-FNAME-TO             PIC X(15).
            03 WS-LNAME-FROM           PIC X(15).
            03 WS-LNAME-TO             PIC X(15).
+           03 WS-VALID-OK             PIC X(01).
+              88 WS-VALID-PASSED          VALUE 'Y'.
+              88 WS-VALID-FAILED          VALUE 'N'.
+           03 WS-HOLD-NAME             PIC X(15).
+           03 WS-HOLD-SURNAME          PIC X(15).
+           03 WS-HOLD-EXC              PIC S9(3) COMP.
+           03 WS-HOLD-DATE             PIC S9(7) COMP-3.
+           03 WS-HOLD-BALANCE          PIC S9(15) COMP-3.
+           03 WS-LIST-OPENED           PIC X(01) VALUE 'N'.
+              88 WS-LIST-ALREADY-OPEN      VALUE 'Y'.
+           03 WS-LIST-COUNT            PIC 9(05).
+           03 WS-SCAN-COUNT            PIC 9(05).
+           03 WS-DATE-CCYYMM           PIC 9(05).
+           03 WS-DATE-CCYY             PIC 9(03).
+           03 WS-DATE-MM               PIC 9(02).
+           03 WS-DATE-DD               PIC 9(02).
+           03 WS-DATE-FULL             PIC 9(08).
+           03 WS-DATE-CHK-INT          PIC S9(09) COMP-3.
+           03 WS-DATE-OK               PIC X(01).
+              88 WS-DATE-VALID             VALUE 'Y'.
        LINKAGE SECTION.
        01 WS-SUB-AREA.
               07 WS-SUB-FUNC          PIC 9(01).
@@ -46,7 +130,11 @@
                  88 WS-SUB-FUNC-WRITE    VALUE 2.
                  88 WS-SUB-FUNC-DELETE   VALUE 3.
                  88 WS-SUB-FUNC-UPDATE   VALUE 4.
+                 88 WS-SUB-FUNC-LIST     VALUE 5.
+                 88 WS-SUB-FUNC-SCAN     VALUE 6.
+                 88 WS-SUB-FUNC-ACCRUE   VALUE 7.
               07 WS-SUB-ID            PIC 9(05).
+              07 WS-SUB-END-ID        PIC 9(05).
               07 WS-SUB-RC            PIC 9(02).
               07 WS-SUB-NAME          PIC X(15).
               07 WS-SUB-SURNAME       PIC X(15).
@@ -69,32 +157,49 @@
               DISPLAY "STATUS CODE: " ST-IDXFILE
               PERFORM H900-TERMINATE
            END-IF.
+           OPEN I-O HIST-FILE.
+           IF NOT ST-HISTFILE-OK
+              DISPLAY "HIST-FILE OPEN ERROR"
+              DISPLAY "STATUS CODE: " ST-HISTFILE
+              PERFORM H900-TERMINATE
+           END-IF.
            MOVE SPACES TO WS-DESC-1.
            MOVE SPACES TO WS-DESC-2.
            MOVE SPACES TO WS-FNAME-FROM.
            MOVE SPACES TO WS-FNAME-TO.
            MOVE SPACES TO WS-LNAME-FROM.
            MOVE SPACES TO WS-LNAME-TO.
+           SET WS-VALID-PASSED TO TRUE.
        H200-END. EXIT.
 
        H300-PROCESS.
-           MOVE WS-SUB-ID TO IDX-ID
-           READ IDX-FILE KEY IDX-KEY
-           INVALID KEY
-              IF WS-SUB-FUNC-WRITE THEN PERFORM H320-WRITE
-              ELSE
-              PERFORM H800-INVALID-KEY
+           IF WS-SUB-FUNC-LIST
+              PERFORM H350-LIST-RANGE
+           ELSE
+           IF WS-SUB-FUNC-SCAN
+              PERFORM H360-SCAN-RANGE
+           ELSE
+              MOVE WS-SUB-ID TO IDX-ID
+              READ IDX-FILE KEY IDX-KEY
+              INVALID KEY
+                 IF WS-SUB-FUNC-WRITE THEN PERFORM H320-WRITE
+                 ELSE
+                 PERFORM H800-INVALID-KEY
+                 END-IF
+              NOT INVALID KEY
+              IF WS-SUB-FUNC-READ THEN PERFORM H310-READ
               END-IF
-           NOT INVALID KEY
-           IF WS-SUB-FUNC-READ THEN PERFORM H310-READ
-           END-IF
-           IF WS-SUB-FUNC-DELETE THEN PERFORM H330-DELETE
-           END-IF
-           IF WS-SUB-FUNC-UPDATE THEN PERFORM H340-UPDATE
-           END-IF
-           IF WS-SUB-FUNC-WRITE THEN PERFORM H800-INVALID-KEY
+              IF WS-SUB-FUNC-DELETE THEN PERFORM H330-DELETE
+              END-IF
+              IF WS-SUB-FUNC-UPDATE THEN PERFORM H340-UPDATE
+              END-IF
+              IF WS-SUB-FUNC-ACCRUE THEN PERFORM H345-ACCRUE
+              END-IF
+              IF WS-SUB-FUNC-WRITE THEN PERFORM H800-INVALID-KEY
+              END-IF
+              END-READ
            END-IF
-           END-READ.
+           END-IF.
        H300-END. EXIT.
 
        H310-READ.
@@ -108,48 +213,270 @@
        H310-END. EXIT.
 
        H320-WRITE.
-            MOVE WS-SUB-EXC TO  IDX-EXC.
-            MOVE WS-SUB-NAME TO IDX-NAME.
-            MOVE WS-SUB-SURNAME TO IDX-SURNAME.
-            MOVE WS-SUB-DATE TO IDX-DATE.
-            MOVE WS-SUB-BALANCE TO IDX-BALANCE.
-            MOVE WS-SUB-ID TO IDX-ID.
-            WRITE IDX-REC.
-            PERFORM H700-NOT-INVALID.
+            PERFORM H325-VALIDATE-WRITE.
+            IF WS-VALID-FAILED
+               PERFORM H800-INVALID-KEY
+            ELSE
+               MOVE WS-SUB-EXC TO  IDX-EXC
+               MOVE WS-SUB-NAME TO IDX-NAME
+               MOVE WS-SUB-SURNAME TO IDX-SURNAME
+               MOVE WS-SUB-DATE TO IDX-DATE
+               MOVE ZEROES TO IDX-BALANCE
+               ADD WS-SUB-BALANCE TO IDX-BALANCE
+               MOVE ZEROES TO IDX-LAST-ACCR
+               MOVE WS-SUB-ID TO IDX-ID
+               WRITE IDX-REC
+               PERFORM H700-NOT-INVALID
+            END-IF.
        H320-END. EXIT.
 
+      *****************************************************************
+      * Rejects a WRITE before the record ever hits IDX-FILE - blank
+      * name/surname, branch/exception code out of range, or a
+      * negative opening amount all fail here with their own reason,
+      * the same way a duplicate key fails in H800-INVALID-KEY.
+      *****************************************************************
+       H325-VALIDATE-WRITE.
+           SET WS-VALID-PASSED TO TRUE.
+           MOVE 'Y' TO WS-DATE-OK.
+           IF WS-SUB-DATE NOT = 0
+              DIVIDE WS-SUB-DATE BY 100
+                 GIVING WS-DATE-CCYYMM REMAINDER WS-DATE-DD
+              DIVIDE WS-DATE-CCYYMM BY 100
+                 GIVING WS-DATE-CCYY REMAINDER WS-DATE-MM
+              IF WS-DATE-MM < 1 OR WS-DATE-MM > 12 OR
+                 WS-DATE-DD < 1 OR WS-DATE-DD > 31
+                 MOVE 'N' TO WS-DATE-OK
+              ELSE
+      *          A month/day pair can be in range and still not be a
+      *          real calendar date (Apr/Jun/Sep/Nov 31st, Feb 30th).
+      *          FUNCTION INTEGER-OF-DATE returns zero for those, so
+      *          treat a zero result here as calendar-invalid too.
+                 COMPUTE WS-DATE-FULL = 19000000 + WS-SUB-DATE
+                 COMPUTE WS-DATE-CHK-INT =
+                         FUNCTION INTEGER-OF-DATE (WS-DATE-FULL)
+                 IF WS-DATE-CHK-INT = 0
+                    MOVE 'N' TO WS-DATE-OK
+                 END-IF
+              END-IF
+           END-IF.
+           IF WS-SUB-NAME = SPACES OR WS-SUB-SURNAME = SPACES
+              SET WS-VALID-FAILED TO TRUE
+              MOVE 90 TO WS-SUB-RC
+              MOVE "AD/SOYAD BOS GECILEMEZ." TO WS-DESC-2
+           ELSE IF WS-SUB-EXC NOT > 0
+              SET WS-VALID-FAILED TO TRUE
+              MOVE 91 TO WS-SUB-RC
+              MOVE "SUBE/ISTISNA KODU GECERSIZ." TO WS-DESC-2
+           ELSE IF WS-SUB-BALANCE < 0
+              SET WS-VALID-FAILED TO TRUE
+              MOVE 92 TO WS-SUB-RC
+              MOVE "ACILIS BAKIYESI GECERSIZ." TO WS-DESC-2
+           ELSE IF WS-SUB-DATE < 0 OR
+                   (WS-SUB-DATE NOT = 0 AND NOT WS-DATE-VALID)
+              SET WS-VALID-FAILED TO TRUE
+              MOVE 93 TO WS-SUB-RC
+              MOVE "ACILIS TARIHI GECERSIZ." TO WS-DESC-2
+           END-IF.
+       H325-END. EXIT.
+
        H330-DELETE.
+           MOVE IDX-NAME TO WS-HOLD-NAME.
+           MOVE IDX-SURNAME TO WS-HOLD-SURNAME.
+           MOVE IDX-EXC TO WS-HOLD-EXC.
+           MOVE IDX-DATE TO WS-HOLD-DATE.
+           MOVE IDX-BALANCE TO WS-HOLD-BALANCE.
            DELETE IDX-FILE.
            PERFORM H700-NOT-INVALID.
+           MOVE WS-HOLD-NAME TO HIST-OLD-NAME.
+           MOVE WS-HOLD-SURNAME TO HIST-OLD-SURNAME.
+           MOVE WS-HOLD-EXC TO HIST-OLD-EXC.
+           MOVE WS-HOLD-DATE TO HIST-OLD-DATE.
+           MOVE WS-HOLD-BALANCE TO HIST-OLD-BALANCE.
+           MOVE SPACES TO HIST-NEW-NAME.
+           MOVE SPACES TO HIST-NEW-SURNAME.
+           MOVE ZEROES TO HIST-NEW-EXC.
+           MOVE ZEROES TO HIST-NEW-DATE.
+           MOVE ZEROES TO HIST-NEW-BALANCE.
+           PERFORM H820-WRITE-HISTORY.
        H330-END. EXIT.
 
        H340-UPDATE.
-             MOVE SPACES TO WS-FNAME-TO.
-             MOVE 1 TO WS-COUNTER-J.
-             MOVE 0 TO WS-COUNTER.
-             MOVE IDX-NAME TO WS-FNAME-FROM
-             MOVE IDX-SURNAME TO WS-LNAME-FROM
-             PERFORM VARYING WS-COUNTER FROM 1 BY 1
-                UNTIL WS-COUNTER > LENGTH OF WS-FNAME-FROM
-                IF WS-FNAME-FROM (WS-COUNTER:1) = ' '
-                   CONTINUE
-                ELSE
-                    MOVE WS-FNAME-FROM (WS-COUNTER:1) TO
-                                    WS-FNAME-TO (WS-COUNTER-J:1)
-                    ADD 1 TO WS-COUNTER-J
-                END-IF
-           END-PERFORM.
-           MOVE WS-LNAME-FROM TO WS-LNAME-TO.
-           INSPECT WS-LNAME-TO REPLACING ALL 'e' BY 'i'.
-           INSPECT WS-LNAME-TO REPLACING ALL 'E' BY 'I'.
-           INSPECT WS-LNAME-TO REPLACING ALL 'a' BY 'e'.
-           INSPECT WS-LNAME-TO REPLACING ALL 'A' BY 'E'.
-           MOVE WS-LNAME-TO TO IDX-SURNAME.
-           MOVE WS-FNAME-TO TO IDX-NAME.
+             MOVE IDX-NAME TO WS-HOLD-NAME.
+             MOVE IDX-SURNAME TO WS-HOLD-SURNAME.
+             MOVE IDX-EXC TO WS-HOLD-EXC.
+             MOVE IDX-DATE TO WS-HOLD-DATE.
+             MOVE IDX-BALANCE TO WS-HOLD-BALANCE.
+             MOVE IDX-NAME TO WS-FNAME-FROM.
+             MOVE IDX-SURNAME TO WS-LNAME-FROM.
+             MOVE WS-SUB-NAME TO WS-FNAME-TO.
+             MOVE WS-SUB-SURNAME TO WS-LNAME-TO.
+             MOVE WS-SUB-NAME TO IDX-NAME.
+             MOVE WS-SUB-SURNAME TO IDX-SURNAME.
+           ADD WS-SUB-BALANCE TO IDX-BALANCE.
            REWRITE IDX-REC.
            PERFORM H700-NOT-INVALID.
+           MOVE WS-HOLD-NAME TO HIST-OLD-NAME.
+           MOVE WS-HOLD-SURNAME TO HIST-OLD-SURNAME.
+           MOVE WS-HOLD-EXC TO HIST-OLD-EXC.
+           MOVE WS-HOLD-DATE TO HIST-OLD-DATE.
+           MOVE WS-HOLD-BALANCE TO HIST-OLD-BALANCE.
+           MOVE IDX-NAME TO HIST-NEW-NAME.
+           MOVE IDX-SURNAME TO HIST-NEW-SURNAME.
+           MOVE IDX-EXC TO HIST-NEW-EXC.
+           MOVE IDX-DATE TO HIST-NEW-DATE.
+           MOVE IDX-BALANCE TO HIST-NEW-BALANCE.
+           PERFORM H820-WRITE-HISTORY.
        H340-END. EXIT.
 
+      *****************************************************************
+      * Posts an interest amount onto IDX-BALANCE the same way
+      * H340-UPDATE posts any other balance change, but leaves
+      * IDX-NAME/IDX-SURNAME untouched - an interest posting is not a
+      * name change - and stamps IDX-LAST-ACCR with the caller-
+      * supplied as-of date (WS-SUB-DATE) so the next accrual run
+      * prorates from here instead of recomputing interest over the
+      * account's entire lifetime again.
+      *****************************************************************
+       H345-ACCRUE.
+           MOVE IDX-NAME TO WS-HOLD-NAME.
+           MOVE IDX-SURNAME TO WS-HOLD-SURNAME.
+           MOVE IDX-EXC TO WS-HOLD-EXC.
+           MOVE IDX-DATE TO WS-HOLD-DATE.
+           MOVE IDX-BALANCE TO WS-HOLD-BALANCE.
+           ADD WS-SUB-BALANCE TO IDX-BALANCE.
+           MOVE WS-SUB-DATE TO IDX-LAST-ACCR.
+           REWRITE IDX-REC.
+           PERFORM H700-NOT-INVALID.
+           MOVE WS-HOLD-NAME TO HIST-OLD-NAME.
+           MOVE WS-HOLD-SURNAME TO HIST-OLD-SURNAME.
+           MOVE WS-HOLD-EXC TO HIST-OLD-EXC.
+           MOVE WS-HOLD-DATE TO HIST-OLD-DATE.
+           MOVE WS-HOLD-BALANCE TO HIST-OLD-BALANCE.
+           MOVE IDX-NAME TO HIST-NEW-NAME.
+           MOVE IDX-SURNAME TO HIST-NEW-SURNAME.
+           MOVE IDX-EXC TO HIST-NEW-EXC.
+           MOVE IDX-DATE TO HIST-NEW-DATE.
+           MOVE IDX-BALANCE TO HIST-NEW-BALANCE.
+           PERFORM H820-WRITE-HISTORY.
+       H345-END. EXIT.
+
+      *****************************************************************
+      * Opens IDX-FILE for a sequential range scan instead of a keyed
+      * random fetch - START positions on WS-SUB-ID (the first account
+      * not less than the requested start), then H355-LIST-NEXT reads
+      * forward with READ NEXT until WS-SUB-END-ID is passed or the
+      * file runs out, driving a full listing report in one call.
+      * LIST-FILE is only truncated (OPEN OUTPUT) the first time a LIST
+      * is requested in this run - later LIST transactions in the same
+      * batch EXTEND the same file instead of wiping out earlier rows.
+      *****************************************************************
+       H350-LIST-RANGE.
+           IF WS-LIST-ALREADY-OPEN
+              OPEN EXTEND LIST-FILE
+           ELSE
+              OPEN OUTPUT LIST-FILE
+              SET WS-LIST-ALREADY-OPEN TO TRUE
+           END-IF.
+           IF NOT ST-LISTFILE-OK
+              DISPLAY "LIST-FILE OPEN ERROR"
+              DISPLAY "STATUS CODE: " ST-LISTFILE
+           ELSE
+              MOVE 0 TO WS-LIST-COUNT
+              MOVE WS-SUB-ID TO IDX-ID
+              START IDX-FILE KEY IS NOT LESS THAN IDX-KEY
+                 INVALID KEY
+                    PERFORM H800-INVALID-KEY
+                 NOT INVALID KEY
+                    PERFORM H355-LIST-NEXT UNTIL ST-IDXFILE-EOF
+                    IF WS-LIST-COUNT > 0
+                       PERFORM H700-NOT-INVALID
+                    ELSE
+                       PERFORM H800-INVALID-KEY
+                    END-IF
+              END-START
+              CLOSE LIST-FILE
+           END-IF.
+       H350-END. EXIT.
+
+       H355-LIST-NEXT.
+           READ IDX-FILE NEXT RECORD
+              AT END
+                 SET ST-IDXFILE-EOF TO TRUE
+              NOT AT END
+                 IF WS-SUB-END-ID NOT = 0 AND IDX-ID > WS-SUB-END-ID
+                    SET ST-IDXFILE-EOF TO TRUE
+                 ELSE
+                    MOVE IDX-ID TO LIST-ID
+                    MOVE IDX-NAME TO LIST-NAME
+                    MOVE IDX-SURNAME TO LIST-SURNAME
+                    MOVE IDX-EXC TO LIST-EXC
+                    MOVE IDX-DATE TO LIST-DATE
+                    MOVE IDX-BALANCE TO LIST-BALANCE
+                    MOVE SPACES TO LIST-FILL-1 LIST-FILL-2 LIST-FILL-3
+                                   LIST-FILL-4 LIST-FILL-5
+                    WRITE LIST-REC
+                    ADD 1 TO WS-LIST-COUNT
+                 END-IF
+           END-READ.
+       H355-END. EXIT.
+
+      *****************************************************************
+      * Full sequential dump of IDX-FILE to SCAN-FILE for a batch
+      * program (PBINTACR) that needs every account's balance, open
+      * date, and last-accrual date without holding its own open
+      * connector on IDX-FILE at the same time PBSUB has one open -
+      * IDX-FILE is opened, scanned start to finish, and closed
+      * inside this single CALL, the same discipline H350-LIST-RANGE
+      * already follows for an operator-requested range listing.
+      * SCAN-FILE always starts from empty - it is a one-shot data
+      * feed for the one CALL that requested it, not an accumulating
+      * report like LIST-FILE.
+      *****************************************************************
+       H360-SCAN-RANGE.
+           OPEN OUTPUT SCAN-FILE.
+           IF NOT ST-SCANFILE-OK
+              DISPLAY "SCAN-FILE OPEN ERROR"
+              DISPLAY "STATUS CODE: " ST-SCANFILE
+           ELSE
+              MOVE 0 TO WS-SCAN-COUNT
+              MOVE WS-SUB-ID TO IDX-ID
+              START IDX-FILE KEY IS NOT LESS THAN IDX-KEY
+                 INVALID KEY
+                    PERFORM H800-INVALID-KEY
+                 NOT INVALID KEY
+                    PERFORM H365-SCAN-NEXT UNTIL ST-IDXFILE-EOF
+                    IF WS-SCAN-COUNT > 0
+                       PERFORM H700-NOT-INVALID
+                    ELSE
+                       PERFORM H800-INVALID-KEY
+                    END-IF
+              END-START
+              CLOSE SCAN-FILE
+           END-IF.
+       H360-END. EXIT.
+
+       H365-SCAN-NEXT.
+           READ IDX-FILE NEXT RECORD
+              AT END
+                 SET ST-IDXFILE-EOF TO TRUE
+              NOT AT END
+                 IF WS-SUB-END-ID NOT = 0 AND IDX-ID > WS-SUB-END-ID
+                    SET ST-IDXFILE-EOF TO TRUE
+                 ELSE
+                    MOVE IDX-ID TO SCAN-ID
+                    MOVE IDX-NAME TO SCAN-NAME
+                    MOVE IDX-SURNAME TO SCAN-SURNAME
+                    MOVE IDX-EXC TO SCAN-EXC
+                    MOVE IDX-DATE TO SCAN-DATE
+                    MOVE IDX-LAST-ACCR TO SCAN-LAST-ACCR
+                    MOVE IDX-BALANCE TO SCAN-BALANCE
+                    WRITE SCAN-REC
+                    ADD 1 TO WS-SCAN-COUNT
+                 END-IF
+           END-READ.
+       H365-END. EXIT.
+
        H700-NOT-INVALID.
            IF WS-SUB-FUNC-READ
               MOVE "-read-rc:" TO WS-DESC-1
@@ -180,6 +507,18 @@
                      DELIMITED BY SIZE
                      INTO WS-DESC-2
            END-IF.
+           IF WS-SUB-FUNC-LIST
+              MOVE "-list-rc:" TO WS-DESC-1
+              MOVE "LISTE OLUSTURULDU." TO WS-DESC-2
+           END-IF.
+           IF WS-SUB-FUNC-SCAN
+              MOVE "-scan-rc:" TO WS-DESC-1
+              MOVE "TARAMA TAMAMLANDI." TO WS-DESC-2
+           END-IF.
+           IF WS-SUB-FUNC-ACCRUE
+              MOVE "-acru-rc:" TO WS-DESC-1
+              MOVE "FAIZ ISLENDI." TO WS-DESC-2
+           END-IF.
            PERFORM H810-WRITE-LOG.
        H700-END. EXIT.
 
@@ -190,7 +529,11 @@
            END-IF.
            IF WS-SUB-FUNC-WRITE
               MOVE "-wrte-rc:" TO WS-DESC-1
-              MOVE "KAYIT EKLENEMEDI." TO WS-DESC-2
+              IF WS-VALID-FAILED
+                 CONTINUE
+              ELSE
+                 MOVE "KAYIT EKLENEMEDI." TO WS-DESC-2
+              END-IF
            END-IF.
            IF WS-SUB-FUNC-DELETE
               MOVE "-dlte-rc:" TO WS-DESC-1
@@ -200,11 +543,27 @@
               MOVE "-updt-rc:" TO WS-DESC-1
               MOVE "KAYIT GUNCELLENEMEDI." TO WS-DESC-2
            END-IF.
+           IF WS-SUB-FUNC-LIST
+              MOVE "-list-rc:" TO WS-DESC-1
+              MOVE "ARALIKTA KAYIT YOK." TO WS-DESC-2
+           END-IF.
+           IF WS-SUB-FUNC-SCAN
+              MOVE "-scan-rc:" TO WS-DESC-1
+              MOVE "TARANACAK KAYIT YOK." TO WS-DESC-2
+           END-IF.
+           IF WS-SUB-FUNC-ACCRUE
+              MOVE "-acru-rc:" TO WS-DESC-1
+              MOVE "FAIZ ISLENEMEDI." TO WS-DESC-2
+           END-IF.
            PERFORM H810-WRITE-LOG.
        H800-END. EXIT.
 
        H810-WRITE-LOG.
-           MOVE ST-IDXFILE TO WS-SUB-RC.
+           IF WS-SUB-FUNC-WRITE AND WS-VALID-FAILED
+              CONTINUE
+           ELSE
+              MOVE ST-IDXFILE TO WS-SUB-RC
+           END-IF.
            STRING WS-SUB-ID DELIMITED BY SIZE
                   WS-DESC-1 DELIMITED BY SIZE
                   WS-SUB-RC DELIMITED BY SIZE
@@ -213,7 +572,24 @@
                   INTO WS-SUB-DESC.
        H810-END. EXIT.
 
+      *****************************************************************
+      * Keeps a before/after image of every UPDATE and DELETE in
+      * HIST-FILE, keyed by account id plus a timestamp so repeated
+      * changes to the same account each get their own history row.
+      *****************************************************************
+       H820-WRITE-HISTORY.
+           MOVE WS-SUB-ID TO HIST-ID.
+           MOVE FUNCTION CURRENT-DATE TO HIST-TS.
+           MOVE WS-SUB-FUNC TO HIST-FUNC.
+           WRITE HIST-REC
+              INVALID KEY
+                 DISPLAY "HIST-FILE WRITE ERROR"
+                 DISPLAY "STATUS CODE: " ST-HISTFILE
+           END-WRITE.
+       H820-END. EXIT.
+
        H900-TERMINATE.
            CLOSE IDX-FILE.
+           CLOSE HIST-FILE.
            GOBACK.
        H900-END. EXIT.
