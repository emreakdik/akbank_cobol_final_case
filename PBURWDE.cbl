@@ -13,6 +13,13 @@
                            STATUS ST-INPFILE.
            SELECT OUT-FILE ASSIGN TO OUTFILE
                            STATUS ST-OUTFILE.
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+                           STATUS ST-REJFILE.
+           SELECT RESTART-FILE ASSIGN TO RESTARTF
+                           STATUS ST-RESTARTF
+                           ORGANIZATION INDEXED
+                           ACCESS RANDOM
+                           RECORD KEY RST-KEY.
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -20,9 +27,52 @@
        01 INP-REC.
          03 INP-OPT                PIC X(01).
          03 INP-ID                 PIC 9(05).
+         03 INP-AMOUNT             PIC S9(15).
+         03 INP-NAME               PIC X(15).
+         03 INP-SURNAME            PIC X(15).
+         03 INP-EXC                PIC S9(03).
+      * INP-DATE must already be encoded the way IDX-DATE is held on
+      * IDX-FILE - a century digit (0=1900s, 1=2000s, ...) followed
+      * by 2-digit year/month/day (e.g. 2019-12-31 is 1191231), NOT
+      * a plain 8-digit CCYYMMDD date. PBSUB's H325-VALIDATE-WRITE
+      * range-checks the month/day portion of this value on a WRITE.
+         03 INP-DATE               PIC S9(07).
+         03 INP-END-ID             PIC 9(05).
        FD OUT-FILE RECORDING MODE F.
        01 OUT-REC.
            03 OUT-DESC             PIC X(118).
+       FD REJECT-FILE RECORDING MODE F.
+       01 REJ-REC.
+           03 REJ-OPT               PIC X(01).
+           03 REJ-ID                PIC 9(05).
+           03 REJ-AMOUNT            PIC S9(15).
+           03 REJ-NAME              PIC X(15).
+           03 REJ-SURNAME           PIC X(15).
+           03 REJ-EXC               PIC S9(03).
+           03 REJ-DATE              PIC S9(07).
+           03 REJ-END-ID             PIC 9(05).
+       FD RESTART-FILE.
+       01 RST-REC.
+           03 RST-KEY                PIC X(01).
+           03 RST-LAST-SEQ           PIC 9(07).
+           03 RST-STATUS             PIC X(01).
+              88 RST-COMPLETE            VALUE 'C'.
+              88 RST-INCOMPLETE          VALUE 'I'.
+      *****************************************************************
+      * Carries the control-report counters across a restart, so a
+      * run resumed from a checkpoint still balances to the
+      * whole batch (transactions 1..checkpoint from the interrupted
+      * run plus the tail this run processes), not just the tail.
+      *****************************************************************
+           03 RST-COUNT-AREA.
+              05 RST-CNT-READ           PIC 9(07).
+              05 RST-CNT-WRITE          PIC 9(07).
+              05 RST-CNT-DELETE         PIC 9(07).
+              05 RST-CNT-UPDATE         PIC 9(07).
+              05 RST-CNT-LIST           PIC 9(07).
+              05 RST-CNT-INVALID        PIC 9(07).
+              05 RST-CNT-TOTAL          PIC 9(07).
+              05 RST-RC-TABLE           PIC 9(07) OCCURS 100 TIMES.
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREA.
            05 ST-OUTFILE           PIC 9(02).
@@ -30,15 +80,25 @@
            05 ST-INPFILE           PIC 9(02).
               88 INP-SUCCESS             VALUE 00.
               88 INP-EOF                 VALUE 10.
+           05 ST-REJFILE           PIC 9(02).
+              88 REJ-SUCCESS             VALUE 00.
+           05 ST-RESTARTF          PIC 9(02).
+              88 ST-RESTARTF-OK          VALUE 00 97.
+           05 WS-RESTART-LAST-SEQ  PIC 9(07).
+           05 WS-REC-COUNT         PIC 9(07).
            05 WS-OPERATION-TYPE    PIC 9(01).
-              88 VALID-OPT               VALUE 1 THRU 4.
+              88 VALID-OPT               VALUE 1 THRU 5.
            05 WS-SUB-AREA.
               07 WS-SUB-FUNC          PIC 9(01).
                  88 WS-SUB-FUNC-READ     VALUE 1.
                  88 WS-SUB-FUNC-WRITE    VALUE 2.
                  88 WS-SUB-FUNC-DELETE   VALUE 3.
                  88 WS-SUB-FUNC-UPDATE   VALUE 4.
+                 88 WS-SUB-FUNC-LIST     VALUE 5.
+                 88 WS-SUB-FUNC-SCAN     VALUE 6.
+                 88 WS-SUB-FUNC-ACCRUE   VALUE 7.
               07 WS-SUB-ID            PIC 9(05).
+              07 WS-SUB-END-ID        PIC 9(05).
               07 WS-SUB-RC            PIC 9(02).
               07 WS-SUB-NAME          PIC X(15).
               07 WS-SUB-SURNAME       PIC X(15).
@@ -46,6 +106,21 @@
               07 WS-SUB-DATE          PIC S9(07).
               07 WS-SUB-BALANCE       PIC S9(15).
               07 WS-SUB-DESC          PIC X(119).
+           05 WS-COUNT-AREA.
+              07 WS-CNT-READ          PIC 9(07).
+              07 WS-CNT-WRITE         PIC 9(07).
+              07 WS-CNT-DELETE        PIC 9(07).
+              07 WS-CNT-UPDATE        PIC 9(07).
+              07 WS-CNT-LIST          PIC 9(07).
+              07 WS-CNT-INVALID       PIC 9(07).
+              07 WS-CNT-TOTAL         PIC 9(07).
+              07 WS-RC-SUB            PIC 9(03).
+              07 WS-RC-DISPLAY        PIC 9(02).
+              07 WS-RC-TABLE          PIC 9(07) OCCURS 100 TIMES.
+           05 WS-REPORT-LINE.
+              07 WS-RPT-LABEL         PIC X(20).
+              07 WS-RPT-COUNT         PIC ZZZZZZ9.
+              07 FILLER               PIC X(91).
       *****************************************************************
        PROCEDURE DIVISION.
        H000-MAIN.
@@ -55,49 +130,189 @@
        H000-END. EXIT.
 
        H100-INITIALIZE.
+           MOVE 0 TO WS-REC-COUNT.
            OPEN INPUT INP-FILE.
            IF NOT INP-SUCCESS
               DISPLAY "INP-FILE OPEN ERROR"
               PERFORM H300-TERMINATE
            END-IF.
-           OPEN OUTPUT OUT-FILE.
+      *    H110-OPEN-RESTART must run before OUT-FILE/REJECT-FILE are
+      *    opened - it decides whether this is a fresh run or a
+      *    restart continuation, which in turn decides whether those
+      *    two files are truncated (OPEN OUTPUT) or appended to
+      *    (OPEN EXTEND) below.
+           PERFORM H110-OPEN-RESTART.
+           IF WS-RESTART-LAST-SEQ > 0
+              OPEN EXTEND OUT-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+           END-IF.
            IF NOT OUT-SUCCESS
               DISPLAY "OUT-FILE OPEN ERROR"
               PERFORM H300-TERMINATE
            END-IF.
+           IF WS-RESTART-LAST-SEQ > 0
+              OPEN EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF NOT REJ-SUCCESS
+              DISPLAY "REJECT-FILE OPEN ERROR"
+              PERFORM H300-TERMINATE
+           END-IF.
            READ INP-FILE.
            IF NOT INP-SUCCESS
               DISPLAY "INP-FILE READ ERROR"
               PERFORM H300-TERMINATE
            END-IF.
+           ADD 1 TO WS-REC-COUNT.
        H100-END. EXIT.
 
+      *****************************************************************
+      * Picks up WS-RESTART-LAST-SEQ from the restart control record so
+      * a rerun after an abend can skip the transactions that already
+      * made it into IDX-FILE on the prior, interrupted run. The
+      * checkpoint is the ordinal position of the last transaction
+      * handled in INPFILE, not the transaction's account number -
+      * INPFILE is a daily mix of operations against arbitrary accounts
+      * in no guaranteed key order, so the account id is not a safe
+      * stand-in for "how far the prior run got". The control record
+      * is created on its very first use and flipped to RST-COMPLETE
+      * once a run finishes normally.
+      *****************************************************************
+       H110-OPEN-RESTART.
+           OPEN I-O RESTART-FILE.
+           IF NOT ST-RESTARTF-OK
+              DISPLAY "RESTART-FILE OPEN ERROR"
+              PERFORM H300-TERMINATE
+           END-IF.
+           MOVE '1' TO RST-KEY.
+           READ RESTART-FILE KEY RST-KEY
+              INVALID KEY
+                 MOVE '1' TO RST-KEY
+                 MOVE 0 TO RST-LAST-SEQ
+                 SET RST-INCOMPLETE TO TRUE
+                 INITIALIZE RST-COUNT-AREA
+                 WRITE RST-REC
+           END-READ.
+           IF RST-COMPLETE
+              MOVE 0 TO WS-RESTART-LAST-SEQ
+              INITIALIZE WS-COUNT-AREA
+           ELSE
+              MOVE RST-LAST-SEQ TO WS-RESTART-LAST-SEQ
+              PERFORM H115-RESTORE-COUNTERS
+           END-IF.
+       H110-END. EXIT.
+
+      *****************************************************************
+      * Restores the counters saved by H235-SAVE-COUNTERS on the
+      * prior, interrupted run so this run's end-of-job control
+      * report totals the whole batch, not just the transactions
+      * processed after the checkpoint.
+      *****************************************************************
+       H115-RESTORE-COUNTERS.
+           MOVE RST-CNT-READ TO WS-CNT-READ.
+           MOVE RST-CNT-WRITE TO WS-CNT-WRITE.
+           MOVE RST-CNT-DELETE TO WS-CNT-DELETE.
+           MOVE RST-CNT-UPDATE TO WS-CNT-UPDATE.
+           MOVE RST-CNT-LIST TO WS-CNT-LIST.
+           MOVE RST-CNT-INVALID TO WS-CNT-INVALID.
+           MOVE RST-CNT-TOTAL TO WS-CNT-TOTAL.
+           MOVE 0 TO WS-RC-SUB.
+           PERFORM H116-RESTORE-RC-LINE
+              VARYING WS-RC-SUB FROM 1 BY 1
+              UNTIL WS-RC-SUB > 100.
+       H115-END. EXIT.
+
+       H116-RESTORE-RC-LINE.
+           MOVE RST-RC-TABLE (WS-RC-SUB) TO WS-RC-TABLE (WS-RC-SUB).
+       H116-END. EXIT.
+
        H200-PROCESS.
-           PERFORM H210-CHECK-OPERATION-TYPE.
-           IF VALID-OPT
-              IF WS-SUB-FUNC-WRITE
-                   MOVE "Yunus Emre     " TO WS-SUB-NAME
-                   MOVE "Akdik          " TO WS-SUB-SURNAME
-                   MOVE 948 TO WS-SUB-EXC
-                   MOVE 20191231 TO WS-SUB-DATE
-               ELSE IF WS-SUB-FUNC-READ
-                   MOVE SPACES TO WS-SUB-NAME
-                   MOVE SPACES TO WS-SUB-SURNAME
-                   MOVE ZEROES TO WS-SUB-EXC
-                   MOVE ZEROES TO WS-SUB-DATE
+           IF WS-REC-COUNT NOT > WS-RESTART-LAST-SEQ
+              CONTINUE
+           ELSE
+              PERFORM H210-CHECK-OPERATION-TYPE
+              IF VALID-OPT
+                 IF WS-SUB-FUNC-WRITE OR WS-SUB-FUNC-UPDATE
+                      MOVE INP-NAME TO WS-SUB-NAME
+                      MOVE INP-SURNAME TO WS-SUB-SURNAME
+                      MOVE INP-EXC TO WS-SUB-EXC
+                      MOVE INP-DATE TO WS-SUB-DATE
+                  ELSE IF WS-SUB-FUNC-READ
+                      MOVE SPACES TO WS-SUB-NAME
+                      MOVE SPACES TO WS-SUB-SURNAME
+                      MOVE ZEROES TO WS-SUB-EXC
+                      MOVE ZEROES TO WS-SUB-DATE
+                 END-IF
+                 IF WS-SUB-FUNC-WRITE OR WS-SUB-FUNC-UPDATE
+                    MOVE INP-AMOUNT TO WS-SUB-BALANCE
+                 ELSE
+                    MOVE ZEROES TO WS-SUB-BALANCE
+                 END-IF
+                 IF WS-SUB-FUNC-LIST
+                    MOVE INP-END-ID TO WS-SUB-END-ID
+                 ELSE
+                    MOVE ZEROES TO WS-SUB-END-ID
+                 END-IF
+                 MOVE INP-ID TO WS-SUB-ID
+                 MOVE SPACES TO WS-SUB-DESC
+                 MOVE ZEROS  TO WS-SUB-RC
+                 CALL 'PBSUB' USING WS-SUB-AREA
+                 MOVE WS-SUB-DESC TO OUT-DESC
+                 WRITE OUT-REC
+                 PERFORM H220-COUNT-RESULT
               END-IF
-              MOVE ZEROES TO WS-SUB-BALANCE
-              MOVE INP-ID TO WS-SUB-ID
-              MOVE SPACES TO WS-SUB-DESC
-              MOVE ZEROS  TO WS-SUB-RC
-              CALL 'PBSUB' USING WS-SUB-AREA
-              MOVE WS-SUB-DESC TO OUT-DESC
-              WRITE OUT-REC
-            END-IF.
-            MOVE SPACES TO WS-SUB-DESC
-            READ INP-FILE.
+              PERFORM H230-UPDATE-CHECKPOINT
+           END-IF.
+           MOVE SPACES TO WS-SUB-DESC.
+           READ INP-FILE.
+           IF INP-SUCCESS
+              ADD 1 TO WS-REC-COUNT
+           END-IF.
        H200-END. EXIT.
 
+      *****************************************************************
+      * Records WS-REC-COUNT (the ordinal position of the transaction
+      * just handled in INPFILE) as the restart point - whether PBSUB
+      * accepted it or H210 rejected it - so a restart after an abend
+      * resumes with the next transaction, not the next higher account
+      * number.
+      *****************************************************************
+       H230-UPDATE-CHECKPOINT.
+           IF ST-RESTARTF-OK
+              MOVE '1' TO RST-KEY
+              MOVE WS-REC-COUNT TO RST-LAST-SEQ
+              SET RST-INCOMPLETE TO TRUE
+              PERFORM H235-SAVE-COUNTERS
+              REWRITE RST-REC
+           END-IF.
+       H230-END. EXIT.
+
+      *****************************************************************
+      * Saves the control-report counters into the restart control
+      * record alongside the checkpoint itself, so the counts an abend
+      * leaves behind are as current as WS-REC-COUNT and can be
+      * picked back up whole by H115-RESTORE-COUNTERS on a restart.
+      *****************************************************************
+       H235-SAVE-COUNTERS.
+           MOVE WS-CNT-READ TO RST-CNT-READ.
+           MOVE WS-CNT-WRITE TO RST-CNT-WRITE.
+           MOVE WS-CNT-DELETE TO RST-CNT-DELETE.
+           MOVE WS-CNT-UPDATE TO RST-CNT-UPDATE.
+           MOVE WS-CNT-LIST TO RST-CNT-LIST.
+           MOVE WS-CNT-INVALID TO RST-CNT-INVALID.
+           MOVE WS-CNT-TOTAL TO RST-CNT-TOTAL.
+           MOVE 0 TO WS-RC-SUB.
+           PERFORM H236-SAVE-RC-LINE
+              VARYING WS-RC-SUB FROM 1 BY 1
+              UNTIL WS-RC-SUB > 100.
+       H235-END. EXIT.
+
+       H236-SAVE-RC-LINE.
+           MOVE WS-RC-TABLE (WS-RC-SUB) TO RST-RC-TABLE (WS-RC-SUB).
+       H236-END. EXIT.
+
        H210-CHECK-OPERATION-TYPE.
             EVALUATE INP-OPT
                WHEN 'R'
@@ -108,22 +323,123 @@
                   SET WS-SUB-FUNC-DELETE TO TRUE
                WHEN 'U'
                   SET WS-SUB-FUNC-UPDATE TO TRUE
+               WHEN 'L'
+                  SET WS-SUB-FUNC-LIST TO TRUE
                WHEN OTHER
                   MOVE 0 TO WS-SUB-FUNC
            END-EVALUATE.
            MOVE WS-SUB-FUNC TO WS-OPERATION-TYPE.
-           MOVE SPACES TO OUT-DESC.
            IF NOT VALID-OPT
-              STRING INP-OPT DELIMITED BY SIZE
-                     INP-ID  DELIMITED BY SIZE
-                     "-INVALID OPERATION TYPE." DELIMITED BY SIZE
-                     INTO OUT-DESC
-               WRITE OUT-REC
+              ADD 1 TO WS-CNT-INVALID
+              MOVE INP-REC TO REJ-REC
+              WRITE REJ-REC
            END-IF.
        H210-END. EXIT.
 
+      *****************************************************************
+      * Tallies per-function counts and the PBSUB return-code
+      * breakdown used by H310-CONTROL-REPORT at end of job.
+      *****************************************************************
+       H220-COUNT-RESULT.
+           IF WS-SUB-FUNC-READ   ADD 1 TO WS-CNT-READ   END-IF.
+           IF WS-SUB-FUNC-WRITE  ADD 1 TO WS-CNT-WRITE  END-IF.
+           IF WS-SUB-FUNC-DELETE ADD 1 TO WS-CNT-DELETE END-IF.
+           IF WS-SUB-FUNC-UPDATE ADD 1 TO WS-CNT-UPDATE END-IF.
+           IF WS-SUB-FUNC-LIST   ADD 1 TO WS-CNT-LIST   END-IF.
+           ADD 1 TO WS-CNT-TOTAL.
+           COMPUTE WS-RC-SUB = WS-SUB-RC + 1.
+           ADD 1 TO WS-RC-TABLE (WS-RC-SUB).
+       H220-END. EXIT.
+
+      *****************************************************************
+      * End-of-job balancing report - per-function transaction counts,
+      * the invalid-operation-type reject count, and a breakdown of
+      * every distinct PBSUB return code seen during the run.
+      *****************************************************************
+       H310-CONTROL-REPORT.
+           MOVE SPACES TO OUT-REC.
+           MOVE "*** CONTROL REPORT ***" TO OUT-DESC.
+           WRITE OUT-REC.
+           PERFORM H311-WRITE-COUNT-LINE.
+       H310-END. EXIT.
+
+       H311-WRITE-COUNT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "READ COUNT    :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-READ TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "WRITE COUNT   :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-WRITE TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "DELETE COUNT  :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-DELETE TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "UPDATE COUNT  :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-UPDATE TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "LIST COUNT    :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-LIST TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "INVALID OPT   :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-INVALID TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "TOTAL PROCESS :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-TOTAL TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO OUT-REC.
+           MOVE "*** PBSUB RETURN CODE BREAKDOWN ***" TO OUT-DESC.
+           WRITE OUT-REC.
+           PERFORM H312-WRITE-RC-LINE
+              VARYING WS-RC-SUB FROM 1 BY 1
+              UNTIL WS-RC-SUB > 100.
+       H311-END. EXIT.
+
+       H312-WRITE-RC-LINE.
+           IF WS-RC-TABLE (WS-RC-SUB) > 0
+              COMPUTE WS-RC-DISPLAY = WS-RC-SUB - 1
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING "RC " DELIMITED BY SIZE
+                     WS-RC-DISPLAY DELIMITED BY SIZE
+                     " COUNT :" DELIMITED BY SIZE
+                     INTO WS-RPT-LABEL
+              MOVE WS-RC-TABLE (WS-RC-SUB) TO WS-RPT-COUNT
+              MOVE WS-REPORT-LINE TO OUT-DESC
+              WRITE OUT-REC
+           END-IF.
+       H312-END. EXIT.
+
        H300-TERMINATE.
+           IF OUT-SUCCESS
+              PERFORM H310-CONTROL-REPORT
+           END-IF.
+           IF ST-RESTARTF-OK
+              MOVE '1' TO RST-KEY
+              SET RST-COMPLETE TO TRUE
+              REWRITE RST-REC
+           END-IF.
            CLOSE INP-FILE
-                 OUT-FILE.
+                 OUT-FILE
+                 REJECT-FILE
+                 RESTART-FILE.
            STOP RUN.
        H300-END. EXIT.
