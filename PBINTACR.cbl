@@ -0,0 +1,304 @@
+      *****************************************************************
+      * Program name:    PBINTACR
+      * Original author: YUNUS EMRE AKDIK
+      *****************************************************************
+      * Batch interest accrual run. Asks PBSUB for a full dump of
+      * IDX-FILE (WS-SUB-FUNC-SCAN, into SCAN-FILE) instead of opening
+      * IDX-FILE itself - PBSUB already holds its own open connector
+      * on IDX-FILE for the life of that one CALL, so a second direct
+      * connector here would be exactly the concurrent-open situation
+      * the LIST function was already built to avoid. Each eligible
+      * account's interest is then posted by calling PBSUB again with
+      * WS-SUB-FUNC-ACCRUE, the same way PBURWDE calls PBSUB for a
+      * 'U' (update) transaction - so every posting still goes through
+      * PBSUB's own balance arithmetic and audit-trail history write.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PBINTACR.
+       AUTHOR. YUNUS EMRE AKDIK
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCAN-FILE ASSIGN TO IDXSCAN
+                           STATUS ST-SCANFILE.
+           SELECT RATE-FILE ASSIGN TO RATEFILE
+                           STATUS ST-RATEFILE
+                           ORGANIZATION INDEXED
+                           ACCESS RANDOM
+                           RECORD KEY RATE-KEY.
+           SELECT OUT-FILE ASSIGN TO OUTFILE
+                           STATUS ST-OUTFILE.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *    SCAN-REC mirrors PBSUB's own copy field for field - PBSUB
+      *    owns IDX-FILE and writes this file, PBINTACR only reads it.
+       FD SCAN-FILE RECORDING MODE F.
+       01 SCAN-REC.
+           03 SCAN-ID              PIC 9(05).
+           03 SCAN-NAME            PIC X(15).
+           03 SCAN-SURNAME         PIC X(15).
+           03 SCAN-EXC             PIC S9(03).
+           03 SCAN-DATE            PIC S9(07).
+           03 SCAN-LAST-ACCR       PIC S9(07).
+           03 SCAN-BALANCE         PIC S9(15).
+       FD RATE-FILE.
+       01 RATE-REC.
+           03 RATE-KEY.
+                05 RATE-EXC        PIC S9(3) COMP.
+           03 RATE-PCT             PIC S9(3)V9(2) COMP-3.
+       FD OUT-FILE RECORDING MODE F.
+       01 OUT-REC.
+           03 OUT-DESC             PIC X(118).
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-AREA.
+           05 ST-SCANFILE          PIC 9(02).
+              88 ST-SCANFILE-OK        VALUE 00.
+              88 ST-SCANFILE-EOF       VALUE 10.
+           05 ST-RATEFILE          PIC 9(02).
+              88 ST-RATEFILE-OK        VALUE 00 97.
+           05 ST-OUTFILE           PIC 9(02).
+              88 OUT-SUCCESS           VALUE 00.
+           05 WS-RATE-OK           PIC X(01).
+              88 WS-RATE-FOUND         VALUE 'Y'.
+              88 WS-RATE-MISSING       VALUE 'N'.
+           05 WS-INTEREST          PIC S9(15) COMP-3.
+           05 WS-TODAY-FULL        PIC X(21).
+           05 WS-TODAY-DATE        PIC 9(08).
+           05 WS-TODAY-INT         PIC S9(09) COMP-3.
+           05 WS-TODAY-ACCR        PIC S9(07).
+           05 WS-OPEN-DATE         PIC 9(08).
+           05 WS-OPEN-INT          PIC S9(09) COMP-3.
+           05 WS-DAYS-HELD         PIC S9(07) COMP-3.
+           05 WS-SUB-AREA.
+              07 WS-SUB-FUNC          PIC 9(01).
+                 88 WS-SUB-FUNC-READ     VALUE 1.
+                 88 WS-SUB-FUNC-WRITE    VALUE 2.
+                 88 WS-SUB-FUNC-DELETE   VALUE 3.
+                 88 WS-SUB-FUNC-UPDATE   VALUE 4.
+                 88 WS-SUB-FUNC-LIST     VALUE 5.
+                 88 WS-SUB-FUNC-SCAN     VALUE 6.
+                 88 WS-SUB-FUNC-ACCRUE   VALUE 7.
+              07 WS-SUB-ID            PIC 9(05).
+              07 WS-SUB-END-ID        PIC 9(05).
+              07 WS-SUB-RC            PIC 9(02).
+              07 WS-SUB-NAME          PIC X(15).
+              07 WS-SUB-SURNAME       PIC X(15).
+              07 WS-SUB-EXC           PIC S9(03).
+              07 WS-SUB-DATE          PIC S9(07).
+              07 WS-SUB-BALANCE       PIC S9(15).
+              07 WS-SUB-DESC          PIC X(119).
+           05 WS-CNT-POSTED        PIC 9(07).
+           05 WS-CNT-SKIPPED       PIC 9(07).
+           05 WS-CNT-FAILED        PIC 9(07).
+           05 WS-REPORT-LINE.
+              07 WS-RPT-LABEL         PIC X(20).
+              07 WS-RPT-COUNT         PIC ZZZZZZ9.
+              07 FILLER               PIC X(91).
+      *****************************************************************
+       PROCEDURE DIVISION.
+       H000-MAIN.
+           PERFORM H100-INITIALIZE.
+           PERFORM H200-PROCESS UNTIL ST-SCANFILE-EOF.
+           PERFORM H300-TERMINATE.
+       H000-END. EXIT.
+
+       H100-INITIALIZE.
+           MOVE 0 TO WS-CNT-POSTED.
+           MOVE 0 TO WS-CNT-SKIPPED.
+           MOVE 0 TO WS-CNT-FAILED.
+           OPEN INPUT RATE-FILE.
+           IF NOT ST-RATEFILE-OK
+              DISPLAY "RATE-FILE OPEN ERROR"
+              DISPLAY "STATUS CODE: " ST-RATEFILE
+              PERFORM H300-TERMINATE
+           END-IF.
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-SUCCESS
+              DISPLAY "OUT-FILE OPEN ERROR"
+              PERFORM H300-TERMINATE
+           END-IF.
+           PERFORM H105-COMPUTE-TODAY.
+           PERFORM H120-REQUEST-SCAN.
+           OPEN INPUT SCAN-FILE.
+           IF NOT ST-SCANFILE-OK
+              DISPLAY "SCAN-FILE OPEN ERROR"
+              DISPLAY "STATUS CODE: " ST-SCANFILE
+              PERFORM H300-TERMINATE
+           END-IF.
+           PERFORM H110-READ-SCAN.
+       H100-END. EXIT.
+
+      *****************************************************************
+      * Today's date as a CCYYMMDD integer day number, computed once
+      * for the run and reused by every H220-POST-INTEREST proration -
+      * the job's "as-of" date does not change while it is running.
+      * WS-TODAY-ACCR is the same date reduced to IDX-DATE's own
+      * century-digit CYYMMDD encoding, ready to stamp onto
+      * IDX-LAST-ACCR through a WS-SUB-FUNC-ACCRUE call.
+      *****************************************************************
+       H105-COMPUTE-TODAY.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-FULL.
+           MOVE WS-TODAY-FULL (1:8) TO WS-TODAY-DATE.
+           COMPUTE WS-TODAY-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE).
+           COMPUTE WS-TODAY-ACCR = WS-TODAY-DATE - 19000000.
+       H105-END. EXIT.
+
+      *****************************************************************
+      * Asks PBSUB for a one-shot full dump of IDX-FILE into
+      * SCAN-FILE. One CALL opens IDX-FILE, scans every account in
+      * key order, writes each to SCAN-FILE, and closes IDX-FILE
+      * again before returning - PBINTACR never opens IDX-FILE on
+      * its own.
+      *****************************************************************
+       H120-REQUEST-SCAN.
+           SET WS-SUB-FUNC-SCAN TO TRUE.
+           MOVE ZEROES TO WS-SUB-ID.
+           MOVE ZEROES TO WS-SUB-END-ID.
+           MOVE SPACES TO WS-SUB-DESC.
+           MOVE ZEROS TO WS-SUB-RC.
+           CALL 'PBSUB' USING WS-SUB-AREA.
+       H120-END. EXIT.
+
+       H110-READ-SCAN.
+           READ SCAN-FILE
+              AT END
+                 SET ST-SCANFILE-EOF TO TRUE
+           END-READ.
+       H110-END. EXIT.
+
+      *****************************************************************
+      * Accounts with no balance to earn interest on, or with no open
+      * date recorded, are simply passed over - there is nothing to
+      * accrue and nothing to post.
+      *****************************************************************
+       H200-PROCESS.
+           IF SCAN-BALANCE > 0 AND SCAN-DATE NOT = 0
+              PERFORM H210-LOOKUP-RATE
+              IF WS-RATE-FOUND
+                 PERFORM H220-POST-INTEREST
+              ELSE
+                 ADD 1 TO WS-CNT-SKIPPED
+              END-IF
+           ELSE
+              ADD 1 TO WS-CNT-SKIPPED
+           END-IF.
+           PERFORM H110-READ-SCAN.
+       H200-END. EXIT.
+
+       H210-LOOKUP-RATE.
+           MOVE SCAN-EXC TO RATE-EXC.
+           READ RATE-FILE KEY RATE-KEY
+              INVALID KEY
+                 SET WS-RATE-MISSING TO TRUE
+              NOT INVALID KEY
+                 SET WS-RATE-FOUND TO TRUE
+           END-READ.
+       H210-END. EXIT.
+
+      *****************************************************************
+      * Posts the computed interest through PBSUB's own H345-ACCRUE
+      * path (WS-SUB-FUNC-ACCRUE), the same as a 'U' transaction from
+      * PBURWDE would post a balance change, so the balance arithmetic
+      * and the audit-trail history write both apply to an interest
+      * posting too. IDX-NAME/IDX-SURNAME are left alone by H345-
+      * ACCRUE - an interest posting is not a name change.
+      *
+      * The rate in RATE-PCT is an annual percentage, so the amount
+      * posted is prorated for the number of days since interest was
+      * last accrued on this account - SCAN-LAST-ACCR if it has ever
+      * been accrued before, otherwise SCAN-DATE (the account's open
+      * date). Without this, a second run of the same batch would
+      * recompute interest over the account's entire lifetime again
+      * and post it on top of the already-interest-bearing balance.
+      * An account opened in the future, or with a corrupt date,
+      * earns nothing rather than a negative posting.
+      *****************************************************************
+       H220-POST-INTEREST.
+           IF SCAN-LAST-ACCR NOT = 0
+              COMPUTE WS-OPEN-DATE = 19000000 + SCAN-LAST-ACCR
+           ELSE
+              COMPUTE WS-OPEN-DATE = 19000000 + SCAN-DATE
+           END-IF.
+           COMPUTE WS-OPEN-INT =
+                   FUNCTION INTEGER-OF-DATE (WS-OPEN-DATE).
+      *    FUNCTION INTEGER-OF-DATE returns zero instead of raising
+      *    anything for a calendar-invalid argument, so a zero here
+      *    means SCAN-LAST-ACCR/SCAN-DATE is not a real date - skip
+      *    the account rather than let a bogus "days since the
+      *    epoch" figure turn into a runaway interest posting.
+           IF WS-OPEN-INT = 0
+              MOVE 0 TO WS-INTEREST
+           ELSE
+              COMPUTE WS-DAYS-HELD = WS-TODAY-INT - WS-OPEN-INT
+              IF WS-DAYS-HELD < 0
+                 MOVE 0 TO WS-DAYS-HELD
+              END-IF
+              COMPUTE WS-INTEREST ROUNDED =
+                      SCAN-BALANCE * RATE-PCT * WS-DAYS-HELD
+                      / (100 * 365)
+           END-IF.
+           IF WS-INTEREST > 0
+              SET WS-SUB-FUNC-ACCRUE TO TRUE
+              MOVE SCAN-ID TO WS-SUB-ID
+              MOVE ZEROES TO WS-SUB-EXC
+              MOVE WS-TODAY-ACCR TO WS-SUB-DATE
+              MOVE ZEROES TO WS-SUB-END-ID
+              MOVE SPACES TO WS-SUB-NAME
+              MOVE SPACES TO WS-SUB-SURNAME
+              MOVE WS-INTEREST TO WS-SUB-BALANCE
+              MOVE SPACES TO WS-SUB-DESC
+              MOVE ZEROS TO WS-SUB-RC
+              CALL 'PBSUB' USING WS-SUB-AREA
+              MOVE WS-SUB-DESC TO OUT-DESC
+              WRITE OUT-REC
+              IF WS-SUB-RC = 0 OR WS-SUB-RC = 97
+                 ADD 1 TO WS-CNT-POSTED
+              ELSE
+                 ADD 1 TO WS-CNT-FAILED
+              END-IF
+           ELSE
+              ADD 1 TO WS-CNT-SKIPPED
+           END-IF.
+       H220-END. EXIT.
+
+      *****************************************************************
+      * End-of-job totals - how many accounts received an interest
+      * posting, how many were passed over, and how many postings
+      * PBSUB itself rejected.
+      *****************************************************************
+       H310-CONTROL-REPORT.
+           MOVE SPACES TO OUT-REC.
+           MOVE "*** INTEREST ACCRUAL REPORT ***" TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "POSTED COUNT  :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-POSTED TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "SKIPPED COUNT :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-SKIPPED TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE "FAILED COUNT  :" TO WS-RPT-LABEL.
+           MOVE WS-CNT-FAILED TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO OUT-DESC.
+           WRITE OUT-REC.
+       H310-END. EXIT.
+
+       H300-TERMINATE.
+           IF OUT-SUCCESS
+              PERFORM H310-CONTROL-REPORT
+           END-IF.
+           CLOSE SCAN-FILE
+                 RATE-FILE
+                 OUT-FILE.
+           STOP RUN.
+       H300-END. EXIT.
